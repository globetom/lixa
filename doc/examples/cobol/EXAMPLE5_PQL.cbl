@@ -1,4 +1,4 @@
-      * Copyright (c) 2009-2016, Christian Ferrari 
+      * Copyright (c) 2009-2016, Christian Ferrari
       * <tiian@users.sourceforge.net>
       * All rights reserved.
       *
@@ -13,13 +13,63 @@
       * MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
       * GNU General Public License for more details.
       *
-      * You should have received a copy of the 
+      * You should have received a copy of the
       * GNU General Public License along with LIXA.
       * If not, see <http://www.gnu.org/licenses/>.
+      *
+      * Modification history:
+      * 2026-08-08 : batch mode reads AUTHORSIN instead of hard-coding
+      *              a single row per run
+      * 2026-08-08 : added LIST mode to report current table contents
+      * 2026-08-08 : added UPDATE alongside the existing INSERT/DELETE
+      * 2026-08-08 : branch on each TX-RETURN-STATUS value instead of
+      *              a single NOT TX-OK check
+      * 2026-08-08 : added AUDITOUT trail of every write attempt
+      * 2026-08-08 : added CHECKPOINT restart support for batch runs
+      * 2026-08-08 : added post-run reconciliation against a control
+      *              total, reported to RECONOUT on mismatch
+      * 2026-08-08 : added configurable commit frequency
+      *              (COMMIT-EVERY-N)
+      * 2026-08-08 : added TRACE mode with LIXA XID diagnostics
+      * 2026-08-08 : made the target table name configurable
+      * 2026-08-08 : escaped embedded apostrophes before building the
+      *              INSERT/UPDATE literals, hex-dumped the LIXA XID
+      *              payload in the trace line, audited the real
+      *              PQresultStatus instead of the PGresult pointer,
+      *              and checked CHECKPOINT/RECONOUT status on write
       *
         IDENTIFICATION DIVISION.
         PROGRAM-ID. EXAMPLE5-PQL.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+      * Batch feed of authors to insert/delete, one row per line
+            SELECT AUTHORS-FILE ASSIGN TO "AUTHORSIN"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS AUTHORS-FILE-STATUS.
+      * Audit trail of every INSERT/DELETE/UPDATE attempt and outcome
+            SELECT AUDIT-FILE ASSIGN TO "AUDITOUT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS AUDIT-FILE-STATUS.
+      * Restart checkpoint: last AUTHOR-ID successfully committed
+            SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPOINT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS CHECKPOINT-FILE-STATUS.
+      * Post-run reconciliation discrepancy report
+            SELECT RECON-FILE ASSIGN TO "RECONOUT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS RECON-FILE-STATUS.
         DATA DIVISION.
+        FILE SECTION.
+        FD  AUTHORS-FILE.
+            COPY AUTHREC.
+        FD  AUDIT-FILE.
+            COPY AUDITREC.
+        FD  CHECKPOINT-FILE.
+        01 CHECKPOINT-RECORD.
+           05 CHECKPOINT-AUTHOR-ID PIC 9(9).
+        FD  RECON-FILE.
+        01 RECON-RECORD PIC X(132).
         WORKING-STORAGE SECTION.
       * Include TX definitions
         01 TX-RETURN-STATUS.
@@ -28,44 +78,201 @@
            COPY TXINFDEF.
       * Include LIXA definitions
            COPY LIXAXID.
+      * Rendering LIXA-XID-DATA as hex for TRACE mode; format_id,
+      * gtrid_len and bqual_len are fixed per LIXA install and cannot
+      * by themselves tell one global transaction from another
+        01 XID-HEX-DISPLAY PIC X(256) VALUE SPACES.
+        01 XID-HEX-PTR PIC S9(4) USAGE COMP-5.
+        01 XID-DATA-LEN PIC S9(9) USAGE COMP-5.
+        01 XID-BYTE-IDX PIC S9(9) USAGE COMP-5.
+        01 XID-BYTE-CHAR PIC X(01).
+        01 XID-BYTE-NUM REDEFINES XID-BYTE-CHAR
+           USAGE BINARY-CHAR UNSIGNED.
+        01 XID-HEX-HI PIC 9(2) USAGE COMP-5.
+        01 XID-HEX-LO PIC 9(2) USAGE COMP-5.
+        01 XID-HEX-DIGITS PIC X(16) VALUE '0123456789ABCDEF'.
       * PostgreSQL connection handle
         01 PGCONN USAGE POINTER.
       * PostgreSQL result
         01 PGRES USAGE POINTER.
         01 RESULT USAGE BINARY-LONG.
-      * PostgreSQL statement
-        01 PGSTATMNT PIC X(200) VALUE SPACES.
+      * Outcome of the last executed statement, from PQresultStatus,
+      * as opposed to RESULT above which is the connection status
+      * from PQstatus
+        01 PQ-RESULT-STATUS PIC S9(9) USAGE COMP-5 VALUE ZERO.
+      * PostgreSQL statement; sized for the worst-case UPDATE built in
+      * 500-BUILD-STATEMENT (table name up to 30, two escaped names up
+      * to 60 each, id, and literal text) plus the terminating NUL,
+      * with headroom left over
+        01 PGSTATMNT PIC X(300) VALUE SPACES.
+        01 PGSTATMNT-PTR PIC 9(4) USAGE COMP-5.
+        01 PGSTATMNT-OVERFLOW PIC X(01) VALUE 'N'.
+        88      PGSTATMNT-TOO-LONG VALUE 'Y'.
+      * AUTHOR-FIRST-NAME/AUTHOR-LAST-NAME come from AUTHORSIN and are
+      * embedded between single quotes in PGSTATMNT; a bare apostrophe
+      * in the name (O'Brien, D'Angelo) would otherwise close the SQL
+      * literal early, so it is doubled here before the STRING build
+        01 AUTHOR-FIRST-NAME-ESC PIC X(60) VALUE SPACES.
+        01 AUTHOR-LAST-NAME-ESC PIC X(60) VALUE SPACES.
+        01 ESC-SRC PIC X(30) VALUE SPACES.
+        01 ESC-DST PIC X(60) VALUE SPACES.
+        01 ESC-SRC-IDX PIC S9(4) USAGE COMP-5.
+        01 ESC-DST-IDX PIC S9(4) USAGE COMP-5.
+        01 ESC-CURRENT-CHAR PIC X(01).
+        01 APOSTROPHE-CHAR PIC X(01) VALUE X'27'.
       * Command line argument
         01 ARGV PIC X(100) VALUE SPACES.
         01 ARGV-BOOL PIC 9(1) VALUE 0.
         88      IS-DELETE VALUES 1.
         88      IS-INSERT VALUES 0.
+        88      IS-LIST VALUES 2.
+        88      IS-UPDATE VALUES 3.
+      * AUTHORSIN batch feed control
+        01 AUTHORS-FILE-STATUS PIC X(02) VALUE '00'.
+        01 AUTHORS-EOF-SWITCH PIC X(01) VALUE 'N'.
+        88      AUTHORS-EOF VALUES 'Y'.
+      * AUDITOUT trail control
+        01 AUDIT-FILE-STATUS PIC X(02) VALUE '00'.
+        01 AUDIT-MODE-TEXT PIC X(06) VALUE 'INSERT'.
+        01 AUDIT-TIMESTAMP-DATE PIC 9(08).
+        01 AUDIT-TIMESTAMP-TIME PIC 9(08).
+      * CHECKPOINT restart control; AUTHORSIN is expected in ascending
+      * AUTHOR-ID order so records at or below CHECKPOINT-LAST-ID can
+      * be skipped on restart
+        01 CHECKPOINT-FILE-STATUS PIC X(02) VALUE '00'.
+        01 CHECKPOINT-LAST-ID PIC 9(9) VALUE ZERO.
+      * Reconciliation control total, supplied as the 2nd command line
+      * argument; zero/blank means "no control total, skip the check"
+        01 ARGV2 PIC X(20) VALUE SPACES.
+        01 CONTROL-TOTAL PIC 9(9) VALUE ZERO.
+        01 ACTUAL-ROW-COUNT PIC 9(9) VALUE ZERO.
+        01 RECON-FILE-STATUS PIC X(02) VALUE '00'.
+      * Commit frequency, supplied as the 3rd command line argument;
+      * blank/zero defaults to one statement per TXBEGIN/TXCOMMIT unit,
+      * same as the original one-row-per-transaction behaviour
+        01 ARGV3 PIC X(20) VALUE SPACES.
+        01 COMMIT-EVERY-N PIC 9(5) VALUE 1.
+        01 COMMIT-COUNTER PIC S9(9) USAGE COMP-5 VALUE ZERO.
+        01 AUDIT-BUFFER-MAX PIC S9(9) USAGE COMP-5 VALUE 1000.
+      * Statements committed as a group are audited as a group too,
+      * once the group's real TXCOMMIT outcome is known, rather than
+      * one at a time as each is issued
+        01 AUDIT-BUFFER-IDX PIC S9(9) USAGE COMP-5.
+        01 AUDIT-BUFFER-TABLE.
+           05 AUDIT-BUFFER-ENTRY OCCURS 1000 TIMES.
+              10 AUDIT-BUFFER-TIMESTAMP PIC X(19).
+              10 AUDIT-BUFFER-MODE      PIC X(06).
+              10 AUDIT-BUFFER-STATEMENT PIC X(300).
+              10 AUDIT-BUFFER-PGRES     PIC 9(18) USAGE COMP-5.
+      * TRACE diagnostics: 4th CLI argument or the LIXATRACE
+      * environment variable, either one turns on XID logging
+        01 ARGV4 PIC X(20) VALUE SPACES.
+        01 TRACE-ENV PIC X(10) VALUE SPACES.
+        01 TRACE-SWITCH PIC X(01) VALUE 'N'.
+        88      TRACE-MODE VALUES 'Y'.
+      * Target table, driven by the AUTHORSTABLE environment variable
+      * so the same program can be pointed at another table without a
+      * recompile; defaults to the original "authors" table
+        01 TABLE-NAME PIC X(30) VALUE 'authors'.
+        01 TABLE-NAME-ENV PIC X(30) VALUE SPACES.
+      * LIST mode work fields (PQntuples/PQnfields/PQgetvalue)
+        01 PQ-ROW-COUNT PIC S9(9) USAGE COMP-5.
+        01 PQ-COL-COUNT PIC S9(9) USAGE COMP-5.
+        01 PQ-ROW-IDX PIC S9(9) USAGE COMP-5.
+        01 PQ-COL-IDX PIC S9(9) USAGE COMP-5.
+        01 PQ-FIELD-PTR USAGE POINTER.
+        01 PQ-FIELD-VALUE PIC X(80) BASED.
+        01 PQ-FIELD-DISPLAY PIC X(80) VALUE SPACES.
       *
         PROCEDURE DIVISION.
         000-MAIN.
             DISPLAY 'Executing EXAMPLE5_PQL'.
             MOVE ZERO TO TX-RETURN-STATUS.
+            PERFORM 100-INITIALIZE.
+            PERFORM 200-OPEN-RESOURCES.
+            IF IS-LIST THEN
+               PERFORM 700-LIST-AUTHORS
+            ELSE
+               PERFORM 250-OPEN-AUTHORS-FILE
+               PERFORM 300-PROCESS-AUTHORS-FILE
+                   UNTIL AUTHORS-EOF
+               PERFORM 620-FLUSH-PENDING-GROUP
+               PERFORM 750-RECONCILE
+            END-IF.
+            PERFORM 900-TERMINATE.
+            STOP RUN RETURNING 0.
       *
-      * Delete or insert?
+      * Delete, list or insert? Second argument, if present, is the
+      * control total expected in the authors table once this run and
+      * its predecessors have all landed (see 750-RECONCILE); third
+      * argument, if present, is the number of statements to group into
+      * each TXBEGIN/TXCOMMIT unit (see 600-EXECUTE-STATEMENT); fourth
+      * argument or the LIXATRACE environment variable switches on XID
+      * tracing (see 615-DISPLAY-XID)
       *
+        100-INITIALIZE.
             ACCEPT ARGV FROM ARGUMENT-VALUE.
       *     DISPLAY 'Passed argument is: "' ARGV '"'.
-            IF ARGV IS EQUAL TO 'DELETE' OR
-               ARGV IS EQUAL TO 'delete' THEN
-               DISPLAY 'Deleting a row from the table...'
-               MOVE 1 TO ARGV-BOOL
-            ELSE
-               DISPLAY 'Inserting a row from the table...'
+            DISPLAY 2 UPON ARGUMENT-NUMBER.
+            ACCEPT ARGV2 FROM ARGUMENT-VALUE.
+            IF ARGV2 NOT = SPACES THEN
+               MOVE FUNCTION NUMVAL (ARGV2) TO CONTROL-TOTAL
+            END-IF.
+            DISPLAY 3 UPON ARGUMENT-NUMBER.
+            ACCEPT ARGV3 FROM ARGUMENT-VALUE.
+            IF ARGV3 NOT = SPACES THEN
+               MOVE FUNCTION NUMVAL (ARGV3) TO COMMIT-EVERY-N
+            END-IF.
+            IF COMMIT-EVERY-N = ZERO THEN
+               MOVE 1 TO COMMIT-EVERY-N
             END-IF.
+            IF COMMIT-EVERY-N > AUDIT-BUFFER-MAX THEN
+               MOVE AUDIT-BUFFER-MAX TO COMMIT-EVERY-N
+            END-IF.
+            DISPLAY 'Commit frequency: ' COMMIT-EVERY-N
+                    ' statement(s) per transaction'.
+            DISPLAY 4 UPON ARGUMENT-NUMBER.
+            ACCEPT ARGV4 FROM ARGUMENT-VALUE.
+            ACCEPT TRACE-ENV FROM ENVIRONMENT "LIXATRACE".
+            IF ARGV4 EQUAL 'TRACE' OR ARGV4 EQUAL 'trace'
+               OR (TRACE-ENV NOT = SPACES AND
+                   TRACE-ENV NOT = 'N' AND TRACE-ENV NOT = '0') THEN
+               MOVE 'Y' TO TRACE-SWITCH
+               DISPLAY 'Trace mode enabled: LIXA XID will be logged af
+      -            'ter each TXBEGIN'
+            END-IF.
+            ACCEPT TABLE-NAME-ENV FROM ENVIRONMENT "AUTHORSTABLE".
+            IF TABLE-NAME-ENV NOT = SPACES THEN
+               MOVE TABLE-NAME-ENV TO TABLE-NAME
+            END-IF.
+            DISPLAY 'Target table: ' FUNCTION TRIM (TABLE-NAME).
+            EVALUATE TRUE
+               WHEN ARGV IS EQUAL TO 'DELETE' OR
+                    ARGV IS EQUAL TO 'delete'
+                  DISPLAY 'Deleting rows from the table...'
+                  MOVE 1 TO ARGV-BOOL
+                  MOVE 'DELETE' TO AUDIT-MODE-TEXT
+               WHEN ARGV IS EQUAL TO 'LIST' OR
+                    ARGV IS EQUAL TO 'list'
+                  DISPLAY 'Listing rows in the table...'
+                  MOVE 2 TO ARGV-BOOL
+                  MOVE 'LIST' TO AUDIT-MODE-TEXT
+               WHEN ARGV IS EQUAL TO 'UPDATE' OR
+                    ARGV IS EQUAL TO 'update'
+                  DISPLAY 'Updating rows in the table...'
+                  MOVE 3 TO ARGV-BOOL
+                  MOVE 'UPDATE' TO AUDIT-MODE-TEXT
+               WHEN OTHER
+                  DISPLAY 'Inserting rows into the table...'
+                  MOVE 'INSERT' TO AUDIT-MODE-TEXT
+            END-EVALUATE.
       *
-      * Open the resource manager
+      * Open the resource manager and the PostgreSQL connection
       *
+        200-OPEN-RESOURCES.
             CALL "TXOPEN" USING TX-RETURN-STATUS.
       *     DISPLAY 'TXOPEN returned value ' TX-STATUS.
-            IF NOT TX-OK THEN
-               DISPLAY 'Exiting...'
-               STOP RUN RETURNING 1
-            END-IF.
+            PERFORM 800-CHECK-TX-STATUS.
       *
       * Retrieve PostgreSQL connection
       * do NOT use standard PostgreSQL functions because they don't
@@ -75,7 +282,7 @@
             CALL "LIXAPQGETCONN" RETURNING PGCONN.
             IF PGCONN EQUAL NULL THEN
                DISPLAY 'Error: unable to retrieve a valid PostgreSQL con
-       -nection'
+      -            'nection'
                STOP RUN RETURNING 1
             END-IF.
       *
@@ -83,58 +290,561 @@
       *
             CALL "PQstatus" USING BY VALUE PGCONN RETURNING RESULT.
             DISPLAY "Status: " RESULT.
-      *         
-      * Start a new transaction
-      * 
-            CALL "TXBEGIN" USING TX-RETURN-STATUS.
-      *     DISPLAY 'TXBEGIN returned value ' TX-STATUS.
-            IF NOT TX-OK THEN
-               DISPLAY 'Exiting...'
+            OPEN EXTEND AUDIT-FILE.
+            IF AUDIT-FILE-STATUS EQUAL '05' OR
+               AUDIT-FILE-STATUS EQUAL '35' THEN
+               OPEN OUTPUT AUDIT-FILE
+            END-IF.
+            IF AUDIT-FILE-STATUS NOT = '00' THEN
+               DISPLAY 'Error: unable to open AUDITOUT, status '
+                       AUDIT-FILE-STATUS
                STOP RUN RETURNING 1
             END-IF.
       *
-      * Prepare SQL statement
+      * Open the AUTHORSIN batch feed, position past whatever the
+      * CHECKPOINT file says was already committed, and prime the loop
+      * with the first record. Only needed for the batch modes.
       *
-            IF IS-DELETE THEN
+        250-OPEN-AUTHORS-FILE.
+            OPEN INPUT AUTHORS-FILE.
+            IF AUTHORS-FILE-STATUS NOT = '00' THEN
+               DISPLAY 'Error: unable to open AUTHORSIN, status '
+                       AUTHORS-FILE-STATUS
+               STOP RUN RETURNING 1
+            END-IF.
+            PERFORM 260-READ-CHECKPOINT.
+            PERFORM 400-READ-AUTHORS-RECORD.
       *
-      * Execute DELETE stament
+      * Read the CHECKPOINT file left by a prior, interrupted run; a
+      * missing file just means this is the first run for AUTHORSIN
       *
-               DISPLAY "PQexec DELETE" END-DISPLAY
-               CALL "PQexec" USING
-                 BY VALUE PGCONN
-                 BY REFERENCE 
-                    "DELETE FROM authors WHERE id=1;" & x"00"
-                 RETURNING PGRES
-               END-CALL
-            ELSE
+        260-READ-CHECKPOINT.
+            MOVE ZERO TO CHECKPOINT-LAST-ID.
+            OPEN INPUT CHECKPOINT-FILE.
+            IF CHECKPOINT-FILE-STATUS EQUAL '00' THEN
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+               END-READ
+               IF CHECKPOINT-FILE-STATUS EQUAL '00' THEN
+                  MOVE CHECKPOINT-AUTHOR-ID TO CHECKPOINT-LAST-ID
+                  DISPLAY 'Resuming AUTHORSIN after author id '
+                          CHECKPOINT-LAST-ID
+               END-IF
+               CLOSE CHECKPOINT-FILE
+            END-IF.
       *
-      * Execute INSERT stament
+      * One TXBEGIN/PQexec/TXCOMMIT cycle per AUTHORSIN record
       *
-               DISPLAY "PQexec INSERT" END-DISPLAY
-               CALL "PQexec" USING
+        300-PROCESS-AUTHORS-FILE.
+            PERFORM 500-BUILD-STATEMENT.
+            PERFORM 600-EXECUTE-STATEMENT.
+            PERFORM 400-READ-AUTHORS-RECORD.
+      *
+      * Read the next AUTHORSIN record, skipping over any row already
+      * committed on a prior run (AUTHOR-ID at or below the checkpoint)
+      *
+        400-READ-AUTHORS-RECORD.
+            PERFORM 410-READ-NEXT-RECORD
+                WITH TEST AFTER
+                UNTIL AUTHORS-EOF
+                   OR AUTHOR-ID > CHECKPOINT-LAST-ID.
+      *
+        410-READ-NEXT-RECORD.
+            READ AUTHORS-FILE
+                AT END
+                    MOVE 'Y' TO AUTHORS-EOF-SWITCH
+            END-READ.
+            IF AUTHORS-FILE-STATUS NOT = '00'
+                  AND AUTHORS-FILE-STATUS NOT = '10' THEN
+               DISPLAY 'Error: unable to read AUTHORSIN, status '
+                       AUTHORS-FILE-STATUS
+               STOP RUN RETURNING 1
+            END-IF.
+      *
+      * Prepare SQL statement for the current AUTHORS-RECORD
+      *
+        500-BUILD-STATEMENT.
+            MOVE SPACES TO PGSTATMNT.
+            MOVE 1 TO PGSTATMNT-PTR.
+            MOVE 'N' TO PGSTATMNT-OVERFLOW.
+            EVALUATE TRUE
+               WHEN IS-DELETE
+                  DISPLAY "PQexec DELETE" END-DISPLAY
+                  STRING 'DELETE FROM ' DELIMITED BY SIZE
+                         FUNCTION TRIM (TABLE-NAME) DELIMITED BY SIZE
+                         ' WHERE id=' DELIMITED BY SIZE
+                         AUTHOR-ID DELIMITED BY SIZE
+                         ';' DELIMITED BY SIZE
+                         INTO PGSTATMNT
+                         WITH POINTER PGSTATMNT-PTR
+                         ON OVERFLOW
+                            SET PGSTATMNT-TOO-LONG TO TRUE
+                  END-STRING
+               WHEN IS-UPDATE
+                  MOVE AUTHOR-FIRST-NAME TO ESC-SRC
+                  PERFORM 505-ESCAPE-NAME
+                  MOVE ESC-DST TO AUTHOR-FIRST-NAME-ESC
+                  MOVE AUTHOR-LAST-NAME TO ESC-SRC
+                  PERFORM 505-ESCAPE-NAME
+                  MOVE ESC-DST TO AUTHOR-LAST-NAME-ESC
+                  DISPLAY "PQexec UPDATE" END-DISPLAY
+                  STRING 'UPDATE ' DELIMITED BY SIZE
+                         FUNCTION TRIM (TABLE-NAME) DELIMITED BY SIZE
+                         ' SET first_name=''' DELIMITED BY SIZE
+                         FUNCTION TRIM (AUTHOR-FIRST-NAME-ESC)
+                             DELIMITED BY SIZE
+                         ''', last_name=''' DELIMITED BY SIZE
+                         FUNCTION TRIM (AUTHOR-LAST-NAME-ESC)
+                             DELIMITED BY SIZE
+                         ''' WHERE id=' DELIMITED BY SIZE
+                         AUTHOR-ID DELIMITED BY SIZE
+                         ';' DELIMITED BY SIZE
+                         INTO PGSTATMNT
+                         WITH POINTER PGSTATMNT-PTR
+                         ON OVERFLOW
+                            SET PGSTATMNT-TOO-LONG TO TRUE
+                  END-STRING
+               WHEN OTHER
+                  MOVE AUTHOR-FIRST-NAME TO ESC-SRC
+                  PERFORM 505-ESCAPE-NAME
+                  MOVE ESC-DST TO AUTHOR-FIRST-NAME-ESC
+                  MOVE AUTHOR-LAST-NAME TO ESC-SRC
+                  PERFORM 505-ESCAPE-NAME
+                  MOVE ESC-DST TO AUTHOR-LAST-NAME-ESC
+                  DISPLAY "PQexec INSERT" END-DISPLAY
+                  STRING 'INSERT INTO ' DELIMITED BY SIZE
+                         FUNCTION TRIM (TABLE-NAME) DELIMITED BY SIZE
+                         ' VALUES(' DELIMITED BY SIZE
+                         AUTHOR-ID DELIMITED BY SIZE
+                         ',''' DELIMITED BY SIZE
+                         FUNCTION TRIM (AUTHOR-FIRST-NAME-ESC)
+                             DELIMITED BY SIZE
+                         ''',''' DELIMITED BY SIZE
+                         FUNCTION TRIM (AUTHOR-LAST-NAME-ESC)
+                             DELIMITED BY SIZE
+                         ''');' DELIMITED BY SIZE
+                         INTO PGSTATMNT
+                         WITH POINTER PGSTATMNT-PTR
+                         ON OVERFLOW
+                            SET PGSTATMNT-TOO-LONG TO TRUE
+                  END-STRING
+            END-EVALUATE.
+            IF PGSTATMNT-TOO-LONG THEN
+               DISPLAY 'Error: generated SQL statement exceeds '
+                       'PGSTATMNT capacity for author id ' AUTHOR-ID
+               STOP RUN RETURNING 1
+            END-IF.
+            MOVE X'00' TO PGSTATMNT(PGSTATMNT-PTR:1).
+      *
+      * Doubles any embedded apostrophe in ESC-SRC so it cannot close
+      * the single-quoted SQL literal early (O'Brien becomes O''Brien);
+      * result is left in ESC-DST, blank-padded
+      *
+        505-ESCAPE-NAME.
+            MOVE SPACES TO ESC-DST.
+            MOVE 1 TO ESC-DST-IDX.
+            PERFORM 506-ESCAPE-CHAR
+                VARYING ESC-SRC-IDX FROM 1 BY 1
+                UNTIL ESC-SRC-IDX > LENGTH OF ESC-SRC.
+
+        506-ESCAPE-CHAR.
+            MOVE ESC-SRC(ESC-SRC-IDX:1) TO ESC-CURRENT-CHAR.
+            MOVE ESC-CURRENT-CHAR TO ESC-DST(ESC-DST-IDX:1).
+            ADD 1 TO ESC-DST-IDX.
+            IF ESC-CURRENT-CHAR = APOSTROPHE-CHAR THEN
+               MOVE ESC-CURRENT-CHAR TO ESC-DST(ESC-DST-IDX:1)
+               ADD 1 TO ESC-DST-IDX
+            END-IF.
+      *
+      * Execute the statement built for the current record; a TXBEGIN
+      * is issued only for the first statement of a group and a
+      * TXCOMMIT only once COMMIT-EVERY-N statements have been issued
+      * (610-COMMIT-GROUP), so several rows can share one unit of work
+      *
+        600-EXECUTE-STATEMENT.
+            IF COMMIT-COUNTER = ZERO THEN
+               CALL "TXBEGIN" USING TX-RETURN-STATUS
+      *        DISPLAY 'TXBEGIN returned value ' TX-STATUS
+               PERFORM 800-CHECK-TX-STATUS
+               IF TRACE-MODE THEN
+                  PERFORM 615-DISPLAY-XID
+               END-IF
+            END-IF.
+            CALL "PQexec" USING
                  BY VALUE PGCONN
-                 BY REFERENCE 
-                    "INSERT INTO authors VALUES(1,'Foo','Bar');" & x"00"
+                 BY REFERENCE PGSTATMNT
                  RETURNING PGRES
-               END-CALL
-            END-IF.
+            END-CALL.
             DISPLAY 'PQexec return code: ' PGRES.
       *
+      * Outcome of the statement just executed, for the audit trail
+      *
+            CALL "PQresultStatus" USING BY VALUE PGRES
+                RETURNING PQ-RESULT-STATUS
+            END-CALL.
+            DISPLAY 'PQresultStatus: ' PQ-RESULT-STATUS.
+      *
       * Check connection status
       *
             CALL "PQstatus" USING BY VALUE PGCONN RETURNING RESULT.
             DISPLAY "Status: " RESULT.
-      * Calling TXCOMMIT (tx_commit)
+            ADD 1 TO COMMIT-COUNTER.
+            PERFORM 605-BUFFER-AUDIT-ENTRY.
+            IF COMMIT-COUNTER >= COMMIT-EVERY-N THEN
+               PERFORM 610-COMMIT-GROUP
+            END-IF.
+      *
+      * TRACE mode: log the LIXA global transaction XID that TXBEGIN
+      * just opened, for correlating this run with LIXA's state log or
+      * pg_stat_activity
+      *
+        615-DISPLAY-XID.
+            CALL "TXINFO" USING TX-INFO-AREA RETURNING RESULT.
+            MOVE TX-INFO-XID-FORMAT-ID TO LIXA-XID-FORMAT-ID.
+            MOVE TX-INFO-XID-GTRID-LEN TO LIXA-XID-GTRID-LEN.
+            MOVE TX-INFO-XID-BQUAL-LEN TO LIXA-XID-BQUAL-LEN.
+            MOVE TX-INFO-XID-DATA TO LIXA-XID-DATA.
+            COMPUTE XID-DATA-LEN =
+                LIXA-XID-GTRID-LEN + LIXA-XID-BQUAL-LEN.
+            IF XID-DATA-LEN > 128 THEN
+               MOVE 128 TO XID-DATA-LEN
+            END-IF.
+            IF XID-DATA-LEN < 0 THEN
+               MOVE 0 TO XID-DATA-LEN
+            END-IF.
+            MOVE SPACES TO XID-HEX-DISPLAY.
+            MOVE 1 TO XID-HEX-PTR.
+            PERFORM 616-HEX-ENCODE-BYTE
+                VARYING XID-BYTE-IDX FROM 1 BY 1
+                UNTIL XID-BYTE-IDX > XID-DATA-LEN.
+            DISPLAY 'LIXA XID: formatID=' LIXA-XID-FORMAT-ID
+                    ' gtrid_len=' LIXA-XID-GTRID-LEN
+                    ' bqual_len=' LIXA-XID-BQUAL-LEN
+                    ' data=' FUNCTION TRIM (XID-HEX-DISPLAY).
+      *
+      * Hex-encodes one byte of LIXA-XID-DATA into XID-HEX-DISPLAY,
+      * advancing XID-HEX-PTR by two characters
+      *
+        616-HEX-ENCODE-BYTE.
+            MOVE LIXA-XID-DATA(XID-BYTE-IDX:1) TO XID-BYTE-CHAR.
+            DIVIDE XID-BYTE-NUM BY 16
+                GIVING XID-HEX-HI REMAINDER XID-HEX-LO.
+            MOVE XID-HEX-DIGITS(XID-HEX-HI + 1:1)
+                TO XID-HEX-DISPLAY(XID-HEX-PTR:1).
+            ADD 1 TO XID-HEX-PTR.
+            MOVE XID-HEX-DIGITS(XID-HEX-LO + 1:1)
+                TO XID-HEX-DISPLAY(XID-HEX-PTR:1).
+            ADD 1 TO XID-HEX-PTR.
+      *
+      * Hold the statement and PQexec outcome for this row until the
+      * group's TXCOMMIT tells us the real final outcome to log
+      *
+        605-BUFFER-AUDIT-ENTRY.
+            ACCEPT AUDIT-TIMESTAMP-DATE FROM DATE YYYYMMDD.
+            ACCEPT AUDIT-TIMESTAMP-TIME FROM TIME.
+            STRING AUDIT-TIMESTAMP-DATE DELIMITED BY SIZE
+                   '-' DELIMITED BY SIZE
+                   AUDIT-TIMESTAMP-TIME DELIMITED BY SIZE
+                   INTO AUDIT-BUFFER-TIMESTAMP(COMMIT-COUNTER)
+            END-STRING.
+            MOVE AUDIT-MODE-TEXT TO AUDIT-BUFFER-MODE(COMMIT-COUNTER).
+            MOVE PGSTATMNT TO AUDIT-BUFFER-STATEMENT(COMMIT-COUNTER).
+            MOVE PQ-RESULT-STATUS TO AUDIT-BUFFER-PGRES(COMMIT-COUNTER).
+      *
+      * Calling TXCOMMIT (tx_commit) for the current group, writing the
+      * audit trail and advancing the restart checkpoint once the
+      * outcome is known, then resetting the group for the next one
+      *
+        610-COMMIT-GROUP.
             CALL "TXCOMMIT" USING TX-RETURN-STATUS.
             DISPLAY 'TXCOMMIT returned value ' TX-STATUS.
-            IF NOT TX-OK THEN
-               DISPLAY 'Exiting...'
+            PERFORM 650-WRITE-AUDIT-RECORD.
+            IF TX-OK THEN
+               PERFORM 660-WRITE-CHECKPOINT
+            END-IF.
+            PERFORM 800-CHECK-TX-STATUS.
+            MOVE ZERO TO COMMIT-COUNTER.
+      *
+      * Commit whatever statements are still pending once AUTHORSIN is
+      * exhausted, so a group smaller than COMMIT-EVERY-N is not lost
+      *
+        620-FLUSH-PENDING-GROUP.
+            IF COMMIT-COUNTER > ZERO THEN
+               PERFORM 610-COMMIT-GROUP
+            END-IF.
+      *
+      * Append one line to AUDITOUT for every statement buffered by
+      * 605-BUFFER-AUDIT-ENTRY since the group's TXBEGIN: timestamp,
+      * mode, the PGSTATMNT issued, the PQexec return code and the
+      * group's final TX-RETURN-STATUS, so the outcome survives past
+      * the job log
+      *
+        650-WRITE-AUDIT-RECORD.
+            PERFORM 651-WRITE-AUDIT-BUFFER-ENTRY
+                VARYING AUDIT-BUFFER-IDX FROM 1 BY 1
+                UNTIL AUDIT-BUFFER-IDX > COMMIT-COUNTER.
+      *
+        651-WRITE-AUDIT-BUFFER-ENTRY.
+            MOVE SPACES TO AUDIT-RECORD.
+            MOVE AUDIT-BUFFER-TIMESTAMP(AUDIT-BUFFER-IDX)
+                TO AUDIT-TIMESTAMP.
+            MOVE AUDIT-BUFFER-MODE(AUDIT-BUFFER-IDX) TO AUDIT-MODE.
+            MOVE AUDIT-BUFFER-STATEMENT(AUDIT-BUFFER-IDX)
+                TO AUDIT-STATEMENT.
+            MOVE AUDIT-BUFFER-PGRES(AUDIT-BUFFER-IDX) TO AUDIT-PGRES.
+            MOVE TX-STATUS TO AUDIT-TX-STATUS.
+            WRITE AUDIT-RECORD.
+      *
+      * Record the AUTHOR-ID just committed as the new restart point;
+      * rewritten in full each time since only the latest value matters
+      *
+        660-WRITE-CHECKPOINT.
+            MOVE AUTHOR-ID TO CHECKPOINT-AUTHOR-ID.
+            OPEN OUTPUT CHECKPOINT-FILE.
+            IF CHECKPOINT-FILE-STATUS NOT = '00' THEN
+               DISPLAY 'Error: unable to open CHECKPOINT, status '
+                       CHECKPOINT-FILE-STATUS
+               STOP RUN RETURNING 1
+            END-IF.
+            WRITE CHECKPOINT-RECORD.
+            IF CHECKPOINT-FILE-STATUS NOT = '00' THEN
+               DISPLAY 'Error: unable to write CHECKPOINT, status '
+                       CHECKPOINT-FILE-STATUS
+               STOP RUN RETURNING 1
+            END-IF.
+            CLOSE CHECKPOINT-FILE.
+            IF CHECKPOINT-FILE-STATUS NOT = '00' THEN
+               DISPLAY 'Error: unable to close CHECKPOINT, status '
+                       CHECKPOINT-FILE-STATUS
+               STOP RUN RETURNING 1
+            END-IF.
+            MOVE AUTHOR-ID TO CHECKPOINT-LAST-ID.
+      *
+      * LIST mode: SELECT * FROM authors and DISPLAY every row plus a
+      * final row count, inside its own TXBEGIN/TXCOMMIT unit of work
+      *
+        700-LIST-AUTHORS.
+            CALL "TXBEGIN" USING TX-RETURN-STATUS.
+            PERFORM 800-CHECK-TX-STATUS.
+            IF TRACE-MODE THEN
+               PERFORM 615-DISPLAY-XID
+            END-IF.
+            MOVE SPACES TO PGSTATMNT.
+            MOVE 1 TO PGSTATMNT-PTR.
+            STRING 'SELECT * FROM ' DELIMITED BY SIZE
+                   FUNCTION TRIM (TABLE-NAME) DELIMITED BY SIZE
+                   ';' DELIMITED BY SIZE
+                   INTO PGSTATMNT
+                   WITH POINTER PGSTATMNT-PTR
+            END-STRING.
+            MOVE X'00' TO PGSTATMNT(PGSTATMNT-PTR:1).
+            DISPLAY "PQexec SELECT" END-DISPLAY.
+            CALL "PQexec" USING
+                 BY VALUE PGCONN
+                 BY REFERENCE PGSTATMNT
+                 RETURNING PGRES
+            END-CALL.
+            DISPLAY 'PQexec return code: ' PGRES.
+            CALL "PQstatus" USING BY VALUE PGCONN RETURNING RESULT.
+            DISPLAY "Status: " RESULT.
+            CALL "PQntuples" USING BY VALUE PGRES
+                 RETURNING PQ-ROW-COUNT.
+            CALL "PQnfields" USING BY VALUE PGRES
+                 RETURNING PQ-COL-COUNT.
+            DISPLAY FUNCTION TRIM (TABLE-NAME) ' table contents:'.
+            PERFORM 710-LIST-ROW
+                VARYING PQ-ROW-IDX FROM 0 BY 1
+                UNTIL PQ-ROW-IDX >= PQ-ROW-COUNT.
+            DISPLAY 'Row count: ' PQ-ROW-COUNT.
+            CALL "TXCOMMIT" USING TX-RETURN-STATUS.
+            DISPLAY 'TXCOMMIT returned value ' TX-STATUS.
+            PERFORM 800-CHECK-TX-STATUS.
+      *
+      * DISPLAY every column of the current row, space separated
+      *
+        710-LIST-ROW.
+            PERFORM 720-LIST-FIELD
+                VARYING PQ-COL-IDX FROM 0 BY 1
+                UNTIL PQ-COL-IDX >= PQ-COL-COUNT.
+            DISPLAY ' '.
+      *
+      * DISPLAY the current row/column value (PQgetvalue returns a
+      * NUL-terminated C string; unstring it into a display field)
+      *
+        720-LIST-FIELD.
+            CALL "PQgetvalue" USING
+                 BY VALUE PGRES
+                 BY VALUE PQ-ROW-IDX
+                 BY VALUE PQ-COL-IDX
+                 RETURNING PQ-FIELD-PTR.
+            SET ADDRESS OF PQ-FIELD-VALUE TO PQ-FIELD-PTR.
+            MOVE SPACES TO PQ-FIELD-DISPLAY.
+            UNSTRING PQ-FIELD-VALUE DELIMITED BY X'00'
+                INTO PQ-FIELD-DISPLAY.
+            DISPLAY FUNCTION TRIM (PQ-FIELD-DISPLAY) ' '
+                WITH NO ADVANCING.
+      *
+      * Post-run reconciliation: when a control total was supplied on
+      * the second CLI argument, COUNT(*) the authors table and compare
+      * it to that total; a mismatch is written to RECONOUT for
+      * follow-up. Skipped entirely when no control total was given.
+      *
+        750-RECONCILE.
+            IF CONTROL-TOTAL = ZERO THEN
+               DISPLAY 'No control total supplied, skipping reconcilia
+      -            'tion'
+            ELSE
+               CALL "TXBEGIN" USING TX-RETURN-STATUS
+               PERFORM 800-CHECK-TX-STATUS
+               IF TRACE-MODE THEN
+                  PERFORM 615-DISPLAY-XID
+               END-IF
+               MOVE SPACES TO PGSTATMNT
+               MOVE 1 TO PGSTATMNT-PTR
+               STRING 'SELECT COUNT(*) FROM ' DELIMITED BY SIZE
+                      FUNCTION TRIM (TABLE-NAME) DELIMITED BY SIZE
+                      ';' DELIMITED BY SIZE
+                      INTO PGSTATMNT
+                      WITH POINTER PGSTATMNT-PTR
+               END-STRING
+               MOVE X'00' TO PGSTATMNT(PGSTATMNT-PTR:1)
+               CALL "PQexec" USING
+                    BY VALUE PGCONN
+                    BY REFERENCE PGSTATMNT
+                    RETURNING PGRES
+               END-CALL
+               DISPLAY 'PQexec return code: ' PGRES
+               CALL "PQstatus" USING BY VALUE PGCONN RETURNING RESULT
+               DISPLAY "Status: " RESULT
+               MOVE 0 TO PQ-ROW-IDX
+               MOVE 0 TO PQ-COL-IDX
+               CALL "PQgetvalue" USING
+                    BY VALUE PGRES
+                    BY VALUE PQ-ROW-IDX
+                    BY VALUE PQ-COL-IDX
+                    RETURNING PQ-FIELD-PTR
+               SET ADDRESS OF PQ-FIELD-VALUE TO PQ-FIELD-PTR
+               MOVE SPACES TO PQ-FIELD-DISPLAY
+               UNSTRING PQ-FIELD-VALUE DELIMITED BY X'00'
+                   INTO PQ-FIELD-DISPLAY
+               MOVE FUNCTION NUMVAL (PQ-FIELD-DISPLAY)
+                   TO ACTUAL-ROW-COUNT
+               CALL "TXCOMMIT" USING TX-RETURN-STATUS
+               DISPLAY 'TXCOMMIT returned value ' TX-STATUS
+               PERFORM 800-CHECK-TX-STATUS
+               IF ACTUAL-ROW-COUNT = CONTROL-TOTAL THEN
+                  DISPLAY 'Reconciliation OK: '
+                          FUNCTION TRIM (TABLE-NAME) ' table holds '
+                          ACTUAL-ROW-COUNT ' row(s), matching the con
+      -                  'trol total'
+               ELSE
+                  DISPLAY 'Reconciliation MISMATCH: expected '
+                          CONTROL-TOTAL ' row(s), found '
+                          ACTUAL-ROW-COUNT
+                  PERFORM 760-WRITE-DISCREPANCY-REPORT
+               END-IF
+            END-IF.
+      *
+      * Record a reconciliation mismatch to RECONOUT for follow-up
+      *
+        760-WRITE-DISCREPANCY-REPORT.
+            MOVE SPACES TO RECON-RECORD.
+            ACCEPT AUDIT-TIMESTAMP-DATE FROM DATE YYYYMMDD.
+            ACCEPT AUDIT-TIMESTAMP-TIME FROM TIME.
+            STRING AUDIT-TIMESTAMP-DATE DELIMITED BY SIZE
+                   '-' DELIMITED BY SIZE
+                   AUDIT-TIMESTAMP-TIME DELIMITED BY SIZE
+                   ' expected=' DELIMITED BY SIZE
+                   CONTROL-TOTAL DELIMITED BY SIZE
+                   ' actual=' DELIMITED BY SIZE
+                   ACTUAL-ROW-COUNT DELIMITED BY SIZE
+                   INTO RECON-RECORD
+            END-STRING.
+            OPEN OUTPUT RECON-FILE.
+            IF RECON-FILE-STATUS NOT = '00' THEN
+               DISPLAY 'Error: unable to open RECONOUT, status '
+                       RECON-FILE-STATUS
+               STOP RUN RETURNING 1
+            END-IF.
+            WRITE RECON-RECORD.
+            IF RECON-FILE-STATUS NOT = '00' THEN
+               DISPLAY 'Error: unable to write RECONOUT, status '
+                       RECON-FILE-STATUS
+               STOP RUN RETURNING 1
+            END-IF.
+            CLOSE RECON-FILE.
+            IF RECON-FILE-STATUS NOT = '00' THEN
+               DISPLAY 'Error: unable to close RECONOUT, status '
+                       RECON-FILE-STATUS
                STOP RUN RETURNING 1
             END-IF.
+      *
+      * Branch on the TX-RETURN-STATUS left by the last TXOPEN,
+      * TXBEGIN, TXCOMMIT or TXCLOSE call; each distinct outcome gets
+      * its own message and its own STOP RUN return code so ops can
+      * tell them apart from the job log without tracing LIXA itself.
+      * TX-OK falls through and lets processing continue.
+      *
+        800-CHECK-TX-STATUS.
+            EVALUATE TRUE
+               WHEN TX-OK
+                  CONTINUE
+               WHEN TX-ROLLBACK
+                  DISPLAY 'Transaction was rolled back by the resource
+      -            ' manager, exiting...'
+                  PERFORM 810-DISPLAY-NO-BEGIN-NOTE
+                  STOP RUN RETURNING 2
+               WHEN TX-MIXED
+                  DISPLAY 'Mixed outcome: some resource managers commit
+      -            'ted, others rolled back, exiting...'
+                  PERFORM 810-DISPLAY-NO-BEGIN-NOTE
+                  STOP RUN RETURNING 3
+               WHEN TX-HAZARD
+                  DISPLAY 'Hazard outcome: one or more resource manager
+      -            's may be in an unknown state, exiting...'
+                  PERFORM 810-DISPLAY-NO-BEGIN-NOTE
+                  STOP RUN RETURNING 4
+               WHEN TX-PROTOCOL-ERROR
+                  DISPLAY 'Protocol error: TX call sequence violation,
+      -            'exiting...'
+                  STOP RUN RETURNING 5
+               WHEN TX-ERROR
+                  DISPLAY 'Transient error reported by the resource man
+      -            'ager, exiting...'
+                  STOP RUN RETURNING 6
+               WHEN TX-FAIL
+                  DISPLAY 'Fatal error: the resource manager is not ava
+      -            'ilable, exiting...'
+                  STOP RUN RETURNING 7
+               WHEN TX-OUTSIDE
+                  DISPLAY 'TX call issued outside a global transaction,
+      -            ' exiting...'
+                  STOP RUN RETURNING 8
+               WHEN OTHER
+                  DISPLAY 'Exiting...'
+                  STOP RUN RETURNING 1
+            END-EVALUATE.
+      *
+      * TX-NO-BEGIN is not a status on its own; it is an additive flag
+      * the resource manager ORs onto TX-ROLLBACK/TX-MIXED/TX-HAZARD
+      *
+        810-DISPLAY-NO-BEGIN-NOTE.
+            IF TX-NO-BEGIN THEN
+               DISPLAY 'Note: no new transaction was started; a TXBEGI
+      -            'N is required before further work'
+            END-IF.
+      *
+      * Close the AUTHORSIN feed (INSERT/DELETE modes only) and the
+      * resource manager
+      *
+        900-TERMINATE.
+            IF NOT IS-LIST THEN
+               CLOSE AUTHORS-FILE
+            END-IF.
+            CLOSE AUDIT-FILE.
       * Calling TXCLOSE (tx_close)
             CALL "TXCLOSE" USING TX-RETURN-STATUS.
             DISPLAY 'TXCLOSE returned value ' TX-STATUS.
-            IF NOT TX-OK
-               STOP RUN RETURNING 1
+            PERFORM 800-CHECK-TX-STATUS.
             DISPLAY 'Execution terminated!'.
-            STOP RUN RETURNING 0.
