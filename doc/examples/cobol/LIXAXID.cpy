@@ -0,0 +1,29 @@
+      * Copyright (c) 2009-2016, Christian Ferrari
+      * <tiian@users.sourceforge.net>
+      * All rights reserved.
+      *
+      * This file is part of LIXA.
+      *
+      * LIXA is free software: you can redistribute it and/or modify
+      * it under the terms of the GNU General Public License version 2i
+      * as published by the Free Software Foundation.
+      *
+      * LIXA is distributed in the hope that it will be useful,
+      * but WITHOUT ANY WARRANTY; without even the implied warranty of
+      * MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      * GNU General Public License for more details.
+      *
+      * You should have received a copy of the
+      * GNU General Public License along with LIXA.
+      * If not, see <http://www.gnu.org/licenses/>.
+      *
+      * LIXAXID - stand-alone copy of the XA XID associated with the
+      * current global transaction, populated field by field from the
+      * XID embedded in TX-INFO-XID (TXINFDEF) after a TXINFO call;
+      * laid out the same way as that embedded XID.
+      *
+        01 LIXA-XID.
+           05 LIXA-XID-FORMAT-ID   PIC S9(9)  COMP-5.
+           05 LIXA-XID-GTRID-LEN   PIC S9(9)  COMP-5.
+           05 LIXA-XID-BQUAL-LEN   PIC S9(9)  COMP-5.
+           05 LIXA-XID-DATA        PIC X(128).
