@@ -0,0 +1,33 @@
+      * Copyright (c) 2009-2016, Christian Ferrari
+      * <tiian@users.sourceforge.net>
+      * All rights reserved.
+      *
+      * This file is part of LIXA.
+      *
+      * LIXA is free software: you can redistribute it and/or modify
+      * it under the terms of the GNU General Public License version 2i
+      * as published by the Free Software Foundation.
+      *
+      * LIXA is distributed in the hope that it will be useful,
+      * but WITHOUT ANY WARRANTY; without even the implied warranty of
+      * MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      * GNU General Public License for more details.
+      *
+      * You should have received a copy of the
+      * GNU General Public License along with LIXA.
+      * If not, see <http://www.gnu.org/licenses/>.
+      *
+      * AUDITREC - one line of the AUDITOUT trail: timestamp, mode,
+      * statement issued, PQresultStatus outcome code and final
+      * TX-RETURN-STATUS for every INSERT/DELETE/UPDATE attempt.
+      *
+        01 AUDIT-RECORD.
+           05 AUDIT-TIMESTAMP     PIC X(19).
+           05 FILLER              PIC X(01) VALUE SPACE.
+           05 AUDIT-MODE          PIC X(06).
+           05 FILLER              PIC X(01) VALUE SPACE.
+           05 AUDIT-STATEMENT     PIC X(300).
+           05 FILLER              PIC X(01) VALUE SPACE.
+           05 AUDIT-PGRES         PIC Z(17)9.
+           05 FILLER              PIC X(01) VALUE SPACE.
+           05 AUDIT-TX-STATUS     PIC 9(9).
