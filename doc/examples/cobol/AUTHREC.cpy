@@ -0,0 +1,27 @@
+      * Copyright (c) 2009-2016, Christian Ferrari
+      * <tiian@users.sourceforge.net>
+      * All rights reserved.
+      *
+      * This file is part of LIXA.
+      *
+      * LIXA is free software: you can redistribute it and/or modify
+      * it under the terms of the GNU General Public License version 2i
+      * as published by the Free Software Foundation.
+      *
+      * LIXA is distributed in the hope that it will be useful,
+      * but WITHOUT ANY WARRANTY; without even the implied warranty of
+      * MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      * GNU General Public License for more details.
+      *
+      * You should have received a copy of the
+      * GNU General Public License along with LIXA.
+      * If not, see <http://www.gnu.org/licenses/>.
+      *
+      * AUTHREC - one input record for the AUTHORS-FILE batch feed,
+      * laid out the same way as the columns of the "authors" table
+      * (id, first_name, last_name).
+      *
+        01 AUTHORS-RECORD.
+           05 AUTHOR-ID          PIC 9(9).
+           05 AUTHOR-FIRST-NAME  PIC X(30).
+           05 AUTHOR-LAST-NAME   PIC X(30).
