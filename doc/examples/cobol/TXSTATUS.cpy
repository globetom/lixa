@@ -0,0 +1,39 @@
+      * Copyright (c) 2009-2016, Christian Ferrari
+      * <tiian@users.sourceforge.net>
+      * All rights reserved.
+      *
+      * This file is part of LIXA.
+      *
+      * LIXA is free software: you can redistribute it and/or modify
+      * it under the terms of the GNU General Public License version 2i
+      * as published by the Free Software Foundation.
+      *
+      * LIXA is distributed in the hope that it will be useful,
+      * but WITHOUT ANY WARRANTY; without even the implied warranty of
+      * MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      * GNU General Public License for more details.
+      *
+      * You should have received a copy of the
+      * GNU General Public License along with LIXA.
+      * If not, see <http://www.gnu.org/licenses/>.
+      *
+      * TXSTATUS - return status of the TX (Transaction Demarcation)
+      * family of calls, per the X/Open TX specification that LIXA's
+      * tx.h implements: TX_OK=0, TX_OUTSIDE=1, TX_ROLLBACK=2,
+      * TX_MIXED=3, TX_HAZARD=4, TX_PROTOCOL_ERROR=5, TX_ERROR=6,
+      * TX_FAIL=7. TX_NO_BEGIN is not a status of its own; it is an
+      * additive flag (16) the resource manager ORs onto TX_ROLLBACK,
+      * TX_MIXED or TX_HAZARD to say the transaction ended and
+      * tx_begin() did not implicitly start a new one (e.g. 2+16=18
+      * is "rolled back, no new transaction begun").
+      *
+           05 TX-STATUS PIC S9(9) COMP-5 VALUE ZERO.
+              88 TX-OK              VALUE 0.
+              88 TX-OUTSIDE         VALUE 1.
+              88 TX-ROLLBACK        VALUE 2, 18.
+              88 TX-MIXED           VALUE 3, 19.
+              88 TX-HAZARD          VALUE 4, 20.
+              88 TX-PROTOCOL-ERROR  VALUE 5.
+              88 TX-ERROR           VALUE 6.
+              88 TX-FAIL            VALUE 7.
+              88 TX-NO-BEGIN        VALUE 16 THRU 23.
