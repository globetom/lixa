@@ -0,0 +1,34 @@
+      * Copyright (c) 2009-2016, Christian Ferrari
+      * <tiian@users.sourceforge.net>
+      * All rights reserved.
+      *
+      * This file is part of LIXA.
+      *
+      * LIXA is free software: you can redistribute it and/or modify
+      * it under the terms of the GNU General Public License version 2i
+      * as published by the Free Software Foundation.
+      *
+      * LIXA is distributed in the hope that it will be useful,
+      * but WITHOUT ANY WARRANTY; without even the implied warranty of
+      * MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      * GNU General Public License for more details.
+      *
+      * You should have received a copy of the
+      * GNU General Public License along with LIXA.
+      * If not, see <http://www.gnu.org/licenses/>.
+      *
+      * TXINFDEF - layout returned by the TXINFO (tx_info) call:
+      * the global transaction identifier plus the state of the
+      * current transaction as seen by the transaction manager.
+      *
+           05 TX-INFO-XID.
+              10 TX-INFO-XID-FORMAT-ID   PIC S9(9)  COMP-5.
+              10 TX-INFO-XID-GTRID-LEN   PIC S9(9)  COMP-5.
+              10 TX-INFO-XID-BQUAL-LEN   PIC S9(9)  COMP-5.
+              10 TX-INFO-XID-DATA        PIC X(128).
+           05 TX-INFO-TRANSACTION-CONTROL  PIC S9(9) COMP-5.
+           05 TX-INFO-TRANSACTION-TIMEOUT  PIC S9(9) COMP-5.
+           05 TX-INFO-TRANSACTION-STATE    PIC S9(9) COMP-5.
+              88 TX-INFO-STATE-ACTIVE        VALUE 0.
+              88 TX-INFO-STATE-TIMEOUT       VALUE 1.
+              88 TX-INFO-STATE-ROLLBACK-ONLY VALUE 2.
